@@ -0,0 +1,64 @@
+//{{COBOL-NAME}} JOB (ACCTNO),'{{AUTHOR}}',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Run JCL for {{COBOL-NAME}}, generated alongside its COBOL source
+//* from the same coboltemplates read_data template. Each DD below is
+//* derived directly from the matching FILE-CONTROL SELECT/ASSIGN entry
+//* in read_data.cobol, so the DD name always lines up with the ASSIGN
+//* clause the program actually opens:
+//*
+//*   SELECT IN-REC-1   ASSIGN TO INDATA1   ->  //INDATA1  DD ...
+//*   SELECT IN-REC-2   ASSIGN TO INDATA2   ->  //INDATA2  DD ...
+//*   SELECT OUT-REJ-1  ASSIGN TO OUTREJ1   ->  //OUTREJ1  DD ...
+//*   SELECT IN-CTL-1   ASSIGN TO INCTL     ->  //INCTL    DD ...
+//*   SELECT CHKPT-FILE ASSIGN TO CHKPNT1   ->  //CHKPNT1  DD ...
+//*   SELECT AUDIT-LOG  ASSIGN TO AUDITLOG  ->  //AUDITLOG DD ...
+//*
+//* IN-REC-2 is only needed for a two-file MATCH-RECORDS job. A000-START
+//* opens it and switches into MATCH-RECORDS automatically whenever the
+//* INDATA2 DD is present, so simply remove the INDATA2 DD below for a
+//* single-file build of {{COBOL-NAME}} and it will fall back to a plain
+//* IN-REC-1 read. Checkpoint/restart is not supported for a match-mode
+//* run - a stale checkpoint left by an earlier single-file run of this
+//* program is ignored, and no new checkpoint is taken during the match.
+//*
+//* CHKPNT1 must exist before the first run of {{COBOL-NAME}} - OPEN
+//* OUTPUT under DISP=OLD below rewinds and replaces its single record
+//* every time TAKE-CHECKPOINT or CLEAR-CHECKPOINT runs, which is what
+//* keeps it holding only the latest checkpoint. DISP=MOD would instead
+//* make OPEN OUTPUT append rather than replace, leaving old checkpoints
+//* behind that would misdirect the next normal run's restart check.
+//* Allocate it once, e.g.:
+//*   //PRESTEP  EXEC PGM=IEFBR14
+//*   //CHKPNT1  DD DSN=PROD.APPL.{{COBOL-NAME}}.CHKPNT1,
+//*                 DISP=(NEW,CATLG,DELETE),
+//*                 SPACE=(TRK,(1,1),RLSE),
+//*                 DCB=(RECFM=FB,LRECL=65)
+//* then drop that one-time step - STEP010 below always finds it OLD.
+//*
+//* OUTREJ1 uses DISP=MOD so a restart of an abended run does not fail
+//* allocation against the reject file the aborted attempt already
+//* created, and so rejects logged before the checkpoint stay on file
+//* alongside any new ones logged after the restart.
+//*
+//* Keep this list in step with read_data.cobol's FILE-CONTROL - a
+//* SELECT/ASSIGN added there needs a matching DD added here.
+//*
+//STEP010  EXEC PGM={{COBOL-NAME}}
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//INDATA1  DD DSN=PROD.APPL.{{COBOL-NAME}}.INDATA1,DISP=SHR
+//INDATA2  DD DSN=PROD.APPL.{{COBOL-NAME}}.INDATA2,DISP=SHR
+//OUTREJ1  DD DSN=PROD.APPL.{{COBOL-NAME}}.OUTREJ1,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=404)
+//INCTL    DD DSN=PROD.APPL.{{COBOL-NAME}}.INCTL,DISP=SHR
+//CHKPNT1  DD DSN=PROD.APPL.{{COBOL-NAME}}.CHKPNT1,
+//            DISP=(OLD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=65)
+//AUDITLOG DD DSN=PROD.APPL.{{COBOL-NAME}}.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=39)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
