@@ -6,19 +6,146 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-REC-1 ASSIGN TO INDATA1.
-           
+           SELECT IN-REC-1 ASSIGN TO INDATA1
+               FILE STATUS IS FILE-STATUS-1.
+           SELECT IN-REC-2 ASSIGN TO INDATA2
+               FILE STATUS IS FILE-STATUS-2.
+           SELECT OUT-REJ-1 ASSIGN TO OUTREJ1
+               FILE STATUS IS FILE-STATUS-REJ.
+           SELECT IN-CTL-1 ASSIGN TO INCTL
+               FILE STATUS IS FILE-STATUS-CTL.
+           SELECT CHKPT-FILE ASSIGN TO CHKPNT1
+               FILE STATUS IS FILE-STATUS-CHKPT.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               FILE STATUS IS FILE-STATUS-AUDIT.
+
 
        DATA DIVISION.
        FILE SECTION.
+      * The record-struct placeholder below supplies the FD and 01-level
+      * record description for IN-REC-1. It must define REC-1-KEY and
+      * REC-1-AMOUNT fields so VALIDATE-RECORD can check them and
+      * READ-RECORD can accumulate RUN-TOTAL-AMOUNT below, it must carry
+      * a RECORD CONTAINS clause with the true record length so a layout
+      * mismatch is caught by FILE-STATUS-1 = '04' on the first READ, and
+      * REC-1 must not exceed 400 bytes, since WRITE-REJECT-RECORD copies
+      * it in full into REJ-RECORD-DATA below (PIC X(400)) - a wider
+      * layout gets truncated in the reject file, so widen that field
+      * (and OUTREJ1's LRECL in the companion JCL) to match if a struct
+      * ever needs more room.
        {{INPUT-RECORD-STRUCT}}
 
+      * IN-REC-2 is hand-maintained to match whatever real record struct
+      * replaces the record-struct placeholder above - it is not driven
+      * by that placeholder, so REC-2-KEY/REC-2-AMOUNT/REC-2-FILLER below
+      * must be kept in step with REC-1's actual fields and length any
+      * time this template is used for a two-file compare job, or
+      * MATCH-RECORDS will compare records of two different shapes with
+      * no warning.
+      * It is opened alongside IN-REC-1 in A000-START; when INDATA2 is
+      * not allocated, FILE-STATUS-2 comes back non-zero and the program
+      * falls back to the single-file READ-NEXT-RECORD flow - see
+      * MATCH-RECORDS.
+       FD  IN-REC-2
+           RECORDING MODE IS F.
+       01  REC-2.
+           05  REC-2-KEY           PIC X(10).
+           05  REC-2-AMOUNT        PIC 9(9)V99.
+           05  REC-2-FILLER        PIC X(59).
+
+      * Records that fail VALIDATE-RECORD are written here with a
+      * reason code so data-quality problems show up in the job log.
+       FD  OUT-REJ-1
+           RECORDING MODE IS F.
+       01  REJ-REC-1.
+           05  REJ-REASON-CODE     PIC X(4).
+           05  REJ-RECORD-DATA     PIC X(400).
+
+      * Control file holding the expected record count supplied by the
+      * upstream system, checked against PHYS-RECS-READ by RECONCILE-COUNTS.
+       FD  IN-CTL-1
+           RECORDING MODE IS F.
+       01  CTL-REC-1.
+           05  CTL-EXPECTED-COUNT  PIC 9(16).
+
+      * Restart checkpoint: rewritten every CHECKPOINT-INTERVAL records
+      * so it only ever holds the most recent checkpoint. CHKPT-PHYS-READ
+      * is the physical record position in IN-REC-1 used to reposition
+      * the file on restart; the other fields carry forward the logical
+      * counters (NUM-RECS-READ counts only records that pass
+      * VALIDATE-RECORD, so it cannot double as a physical position).
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-REC.
+           05  CHKPT-PHYS-READ     PIC 9(16).
+           05  CHKPT-RECS-READ     PIC 9(16).
+           05  CHKPT-RECS-REJECTED PIC 9(16).
+           05  CHKPT-RUN-TOTAL     PIC 9(15)V99.
+
+      * Permanent per-run audit trail - a header record when IN-REC-1 is
+      * opened and a trailer record from CLOSE-STOP with the final count.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05  AUDIT-REC-TYPE      PIC X(1).
+           05  AUDIT-PGM-NAME      PIC X(8).
+           05  AUDIT-RUN-DATE      PIC X(8).
+           05  AUDIT-RUN-TIME      PIC X(6).
+           05  AUDIT-REC-COUNT     PIC 9(16).
+
        WORKING-STORAGE SECTION.
 
        01  LASTREC         PIC X(1).
-      
+       01  LASTREC-2       PIC X(1).
+
       * Counter must be big enough to display the value in the runtime output
-       01  NUM-RECS-READ   PIC 9(16).
+       01  NUM-RECS-READ   PIC 9(16) VALUE ZERO.
+       01  NUM-RECS-REJECTED PIC 9(16) VALUE ZERO.
+
+      * Physical records read from IN-REC-1, valid or rejected. Used to
+      * reposition the file on restart and to pace checkpoints, since
+      * NUM-RECS-READ alone undercounts whenever a record is rejected.
+       01  PHYS-RECS-READ  PIC 9(16) VALUE ZERO.
+
+      * Running control total, accumulated in READ-RECORD so operations
+      * can balance against the business area's control sheet.
+       01  RUN-TOTAL-AMOUNT PIC 9(15)V99 VALUE ZERO.
+
+      * Validation / reject handling.
+       01  VALID-RECORD-SW PIC X(1) VALUE 'Y'.
+       01  REJECT-REASON   PIC X(4) VALUE SPACES.
+
+      * Physical record length check, done once on the first READ.
+       01  FILE-STATUS-1   PIC X(2).
+       01  FIRST-READ-SW   PIC X(1) VALUE 'Y'.
+
+      * Control file reconciliation.
+       01  FILE-STATUS-CTL PIC X(2).
+       01  EXPECTED-COUNT  PIC 9(16) VALUE ZERO.
+       01  CTL-FILE-SUPPLIED-SW PIC X(1) VALUE 'N'.
+
+      * Checkpoint / restart.
+       01  FILE-STATUS-CHKPT PIC X(2).
+       01  CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       01  RESTART-SW      PIC X(1) VALUE 'N'.
+       01  SKIP-COUNT      PIC 9(16) VALUE ZERO.
+
+      * Second input file and match/merge.
+       01  FILE-STATUS-2   PIC X(2).
+       01  MATCH-MODE-SW   PIC X(1) VALUE 'N'.
+       01  MATCH-ADDS      PIC 9(9) VALUE ZERO.
+       01  MATCH-CHANGES   PIC 9(9) VALUE ZERO.
+       01  MATCH-DELETES   PIC 9(9) VALUE ZERO.
+
+      * Output file open checks.
+       01  FILE-STATUS-REJ   PIC X(2).
+       01  FILE-STATUS-AUDIT PIC X(2).
+
+      * Control-break subtotals, keyed on REC-1-KEY.
+       01  PREV-KEY        PIC X(10) VALUE SPACES.
+       01  SUBTOTAL-COUNT  PIC 9(9) VALUE ZERO.
+       01  SUBTOTAL-AMOUNT PIC 9(15)V99 VALUE ZERO.
+       01  FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
 
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
@@ -26,9 +153,57 @@
        PROCEDURE DIVISION.
       *
        A000-START.
+           MOVE ZERO TO RETURN-CODE.
+           PERFORM RESTORE-CHECKPOINT.
            OPEN INPUT IN-REC-1.
-           PERFORM READ-NEXT-RECORD.
+           IF FILE-STATUS-1 NOT = '00'
+           DISPLAY "UNABLE TO OPEN INDATA1 - FILE STATUS "
+              FILE-STATUS-1
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           END-IF
+           OPEN OUTPUT OUT-REJ-1.
+           IF FILE-STATUS-REJ NOT = '00'
+           DISPLAY "UNABLE TO OPEN OUTREJ1 - FILE STATUS "
+              FILE-STATUS-REJ
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-LOG.
+           IF FILE-STATUS-AUDIT NOT = '00'
+           DISPLAY "UNABLE TO OPEN AUDITLOG - FILE STATUS "
+              FILE-STATUS-AUDIT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           END-IF
+           PERFORM WRITE-AUDIT-HEADER.
+           PERFORM OPEN-CONTROL-FILE.
+           OPEN INPUT IN-REC-2.
+           IF FILE-STATUS-2 = '00'
+           MOVE 'Y' TO MATCH-MODE-SW
+           ELSE
+           MOVE 'N' TO MATCH-MODE-SW
+           END-IF
+           IF MATCH-MODE-SW = 'Y' AND RESTART-SW = 'Y'
+           DISPLAY "CHECKPOINT/RESTART NOT SUPPORTED FOR MATCH-RECORDS"
+              " - STARTING OVER"
+           MOVE 'N' TO RESTART-SW
+           MOVE ZERO TO SKIP-COUNT
+           MOVE ZERO TO NUM-RECS-READ
+           MOVE ZERO TO NUM-RECS-REJECTED
+           MOVE ZERO TO RUN-TOTAL-AMOUNT
+           END-IF
+           IF RESTART-SW = 'Y'
+           PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+           IF MATCH-MODE-SW = 'Y'
+           PERFORM MATCH-RECORDS
+           ELSE
+           PERFORM READ-NEXT-RECORD
+           END-IF
            DISPLAY "# records read: " NUM-RECS-READ
+           DISPLAY "# records rejected: " NUM-RECS-REJECTED
+           DISPLAY "run total amount: " RUN-TOTAL-AMOUNT
            PERFORM CLOSE-STOP.
            STOP RUN.
 
@@ -36,19 +211,289 @@
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
+           PERFORM CONTROL-BREAK
+           IF PHYS-RECS-READ > ZERO AND
+              FUNCTION MOD(PHYS-RECS-READ, CHECKPOINT-INTERVAL) = 0
+           PERFORM TAKE-CHECKPOINT
+           END-IF
            PERFORM READ-RECORD
-           END-PERFORM.
+           END-PERFORM
+           PERFORM CONTROL-BREAK-FINAL.
 
       * Closes the file and stops
        CLOSE-STOP.
+           PERFORM RECONCILE-COUNTS.
+           PERFORM WRITE-AUDIT-TRAILER.
+           IF RETURN-CODE = ZERO
+           PERFORM CLEAR-CHECKPOINT
+           END-IF
            CLOSE IN-REC-1.
+           IF MATCH-MODE-SW = 'Y'
+           CLOSE IN-REC-2
+           END-IF
+           CLOSE OUT-REJ-1.
+           CLOSE AUDIT-LOG.
 
       * Reads an individual customer record
        READ-RECORD.
+           READ IN-REC-1
+           AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF FIRST-READ-SW = 'Y' AND LASTREC NOT = 'Y'
+           PERFORM CHECK-RECORD-LENGTH
+           MOVE 'N' TO FIRST-READ-SW
+           END-IF
+           IF LASTREC NOT = 'Y'
+           ADD 1 TO PHYS-RECS-READ
+           PERFORM VALIDATE-RECORD
+           IF VALID-RECORD-SW = 'Y'
            ADD 1 TO NUM-RECS-READ
+           ADD REC-1-AMOUNT TO RUN-TOTAL-AMOUNT
+           ELSE
+           ADD 1 TO NUM-RECS-REJECTED
+           PERFORM WRITE-REJECT-RECORD
+           END-IF
+           END-IF.
+
+      * Confirms the physical record just read matches the length the
+      * copybook expects; a short/long record means IN-REC-1 was built
+      * from the wrong layout, so the job abends rather than reading on.
+      * Closes the files directly instead of going through CLOSE-STOP so
+      * a layout mismatch is reported once, without also running
+      * RECONCILE-COUNTS against a NUM-RECS-READ that never got started.
+       CHECK-RECORD-LENGTH.
+           IF FILE-STATUS-1 = '04'
+           DISPLAY "REC-1 LENGTH DOES NOT MATCH COPYBOOK"
+           MOVE 16 TO RETURN-CODE
+           CLOSE IN-REC-1
+           IF MATCH-MODE-SW = 'Y'
+           CLOSE IN-REC-2
+           END-IF
+           CLOSE OUT-REJ-1
+           CLOSE AUDIT-LOG
+           STOP RUN
+           END-IF.
+
+      * Checks a record read from IN-REC-1 against the layout it should
+      * carry; anything that fails is routed to OUT-REJ-1 instead of
+      * being counted as a good record.
+       VALIDATE-RECORD.
+           MOVE 'Y' TO VALID-RECORD-SW
+           MOVE SPACES TO REJECT-REASON
+           IF REC-1-KEY = SPACES OR REC-1-KEY = LOW-VALUES
+           MOVE 'N' TO VALID-RECORD-SW
+           MOVE "R001" TO REJECT-REASON
+           END-IF
+           IF REC-1-AMOUNT NOT NUMERIC
+           MOVE 'N' TO VALID-RECORD-SW
+           MOVE "R002" TO REJECT-REASON
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE REJECT-REASON TO REJ-REASON-CODE
+           MOVE REC-1 TO REJ-RECORD-DATA
+           WRITE REJ-REC-1.
+
+      * Rolls up a per-key subtotal alongside the RUN-TOTAL-AMOUNT grand
+      * total. When REC-1-KEY changes from the previous record, the
+      * subtotal for the key just finished is written and the running
+      * subtotal fields reset ready for the new key.
+       CONTROL-BREAK.
+           IF LASTREC NOT = 'Y' AND VALID-RECORD-SW = 'Y'
+           IF FIRST-RECORD-SW = 'Y'
+           MOVE REC-1-KEY TO PREV-KEY
+           MOVE 'N' TO FIRST-RECORD-SW
+           ELSE
+           IF REC-1-KEY NOT = PREV-KEY
+           PERFORM WRITE-SUBTOTAL
+           MOVE REC-1-KEY TO PREV-KEY
+           MOVE ZERO TO SUBTOTAL-COUNT
+           MOVE ZERO TO SUBTOTAL-AMOUNT
+           END-IF
+           END-IF
+           ADD 1 TO SUBTOTAL-COUNT
+           ADD REC-1-AMOUNT TO SUBTOTAL-AMOUNT
+           END-IF.
+
+      * Flushes the last key's subtotal once end-of-file is reached,
+      * since CONTROL-BREAK only fires on a key change.
+       CONTROL-BREAK-FINAL.
+           IF FIRST-RECORD-SW = 'N'
+           PERFORM WRITE-SUBTOTAL
+           END-IF.
+
+      * Displays the subtotal accumulated for the key just finished.
+       WRITE-SUBTOTAL.
+           DISPLAY "SUBTOTAL FOR KEY " PREV-KEY ": COUNT "
+              SUBTOTAL-COUNT " AMOUNT " SUBTOTAL-AMOUNT.
+
+      * Opens the control file holding the count the upstream system
+      * promised us and reads EXPECTED-COUNT for RECONCILE-COUNTS.
+      * INCTL is optional - a job generated from this template before
+      * reconciliation was added, or one that simply does not need it,
+      * runs with no INCTL DD at all, so a missing/empty control file
+      * is not an error here. CTL-FILE-SUPPLIED-SW records whether a
+      * count was actually read, so RECONCILE-COUNTS can skip the
+      * comparison instead of failing every such run against an
+      * EXPECTED-COUNT of zero.
+       OPEN-CONTROL-FILE.
+           OPEN INPUT IN-CTL-1
+           IF FILE-STATUS-CTL = '00'
+           READ IN-CTL-1
+           AT END CONTINUE
+           NOT AT END
+           MOVE CTL-EXPECTED-COUNT TO EXPECTED-COUNT
+           MOVE 'Y' TO CTL-FILE-SUPPLIED-SW
+           END-READ
+           CLOSE IN-CTL-1
+           END-IF.
+
+      * Compares the physical count read against the control file's
+      * expected count and fails the job on a mismatch. Uses
+      * PHYS-RECS-READ rather than NUM-RECS-READ, since NUM-RECS-READ
+      * only counts records that pass VALIDATE-RECORD - a rejected
+      * record is a data-quality problem, not the load being short or
+      * duplicated, and the two should not trip the same failure. Skips
+      * entirely when INCTL was not supplied/populated, so a job that
+      * does not use control-file reconciliation is not judged against
+      * an EXPECTED-COUNT of zero.
+       RECONCILE-COUNTS.
+           IF CTL-FILE-SUPPLIED-SW = 'Y' AND
+              PHYS-RECS-READ NOT = EXPECTED-COUNT
+           DISPLAY "COUNTS OUT OF BALANCE - EXPECTED: "
+              EXPECTED-COUNT " ACTUAL: " PHYS-RECS-READ
+           MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * On startup, checks CHKPT-FILE for a checkpoint left behind by an
+      * abended run and, if found, sets RESTART-SW so A000-START can skip
+      * back to the last snapshot instead of starting at record 1. The
+      * logical counters are restored here too, so totals displayed at
+      * job end cover the whole file, not just the records read after
+      * the restart.
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF FILE-STATUS-CHKPT = '00'
+           READ CHKPT-FILE
+           AT END CONTINUE
+           NOT AT END
+           MOVE 'Y' TO RESTART-SW
+           MOVE CHKPT-PHYS-READ TO SKIP-COUNT
+           MOVE CHKPT-RECS-READ TO NUM-RECS-READ
+           MOVE CHKPT-RECS-REJECTED TO NUM-RECS-REJECTED
+           MOVE CHKPT-RUN-TOTAL TO RUN-TOTAL-AMOUNT
+           END-READ
+           CLOSE CHKPT-FILE
+           END-IF.
+
+      * Re-reads and discards the physical records already read by the
+      * run that left the checkpoint, so IN-REC-1 lines back up where the
+      * previous attempt left off. Skipping on the physical count (not
+      * NUM-RECS-READ) keeps this correct even when some of the records
+      * before the checkpoint were rejected by VALIDATE-RECORD. The very
+      * first READ of the skip is still checked by CHECK-RECORD-LENGTH,
+      * the same as a fresh run's first READ in READ-RECORD, so a layout
+      * mismatch is caught here rather than only after SKIP-COUNT records
+      * of possibly-mismatched data have already gone by unexamined.
+       SKIP-TO-CHECKPOINT.
+           DISPLAY "RESUMING FROM CHECKPOINT AT PHYSICAL RECORD "
+              SKIP-COUNT
+           PERFORM SKIP-COUNT TIMES
            READ IN-REC-1
            AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           END-READ
+           IF FIRST-READ-SW = 'Y' AND LASTREC NOT = 'Y'
+           PERFORM CHECK-RECORD-LENGTH
+           MOVE 'N' TO FIRST-READ-SW
+           END-IF
+           END-PERFORM
+           MOVE SKIP-COUNT TO PHYS-RECS-READ.
 
-     
+      * Snapshots progress every CHECKPOINT-INTERVAL physical records so
+      * a restart only has to replay a small tail of the file. Carries
+      * the logical counters forward too, so RESTORE-CHECKPOINT can put
+      * NUM-RECS-READ, NUM-RECS-REJECTED and RUN-TOTAL-AMOUNT back to
+      * where they stood at the checkpoint.
+       TAKE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           MOVE PHYS-RECS-READ TO CHKPT-PHYS-READ
+           MOVE NUM-RECS-READ TO CHKPT-RECS-READ
+           MOVE NUM-RECS-REJECTED TO CHKPT-RECS-REJECTED
+           MOVE RUN-TOTAL-AMOUNT TO CHKPT-RUN-TOTAL
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
 
+      * Clears the checkpoint once the run has completed successfully
+      * so a later run is not mistaken for a restart of this one.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE.
+
+      * Writes the header audit record when IN-REC-1 is opened.
+       WRITE-AUDIT-HEADER.
+           MOVE 'H' TO AUDIT-REC-TYPE
+           MOVE "{{COBOL-NAME}}" TO AUDIT-PGM-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-RUN-TIME
+           MOVE ZERO TO AUDIT-REC-COUNT
+           WRITE AUDIT-REC.
+
+      * Writes the trailer audit record with the final record count.
+       WRITE-AUDIT-TRAILER.
+           MOVE 'T' TO AUDIT-REC-TYPE
+           MOVE "{{COBOL-NAME}}" TO AUDIT-PGM-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-RUN-TIME
+           MOVE NUM-RECS-READ TO AUDIT-REC-COUNT
+           WRITE AUDIT-REC.
+
+      * Reads both files in key sequence and reports adds, changes and
+      * deletes. A000-START opens IN-REC-2 alongside IN-REC-1 and PERFORMs
+      * this instead of READ-NEXT-RECORD whenever INDATA2 is allocated
+      * (FILE-STATUS-2 = '00'), so a two-file compare job - e.g.
+      * yesterday's extract against today's - runs simply by adding the
+      * INDATA2 DD; leaving it off falls back to a plain IN-REC-1 read.
+      * Checkpoint/restart does not cover this paragraph - only
+      * SKIP-TO-CHECKPOINT's IN-REC-1 reposition exists, IN-REC-2 has no
+      * equivalent, and TAKE-CHECKPOINT is never PERFORMed from here - so
+      * A000-START forces a match-mode run to always start from record 1
+      * of both files rather than resume a stale, IN-REC-1-only checkpoint.
+       MATCH-RECORDS.
+           PERFORM READ-RECORD
+           PERFORM READ-RECORD-2
+           PERFORM UNTIL LASTREC = 'Y' AND LASTREC-2 = 'Y'
+           EVALUATE TRUE
+           WHEN LASTREC = 'Y'
+           ADD 1 TO MATCH-DELETES
+           DISPLAY "DELETE: " REC-2-KEY
+           PERFORM READ-RECORD-2
+           WHEN LASTREC-2 = 'Y'
+           ADD 1 TO MATCH-ADDS
+           DISPLAY "ADD: " REC-1-KEY
+           PERFORM READ-RECORD
+           WHEN REC-1-KEY < REC-2-KEY
+           ADD 1 TO MATCH-ADDS
+           DISPLAY "ADD: " REC-1-KEY
+           PERFORM READ-RECORD
+           WHEN REC-1-KEY > REC-2-KEY
+           ADD 1 TO MATCH-DELETES
+           DISPLAY "DELETE: " REC-2-KEY
+           PERFORM READ-RECORD-2
+           WHEN OTHER
+           IF REC-1-AMOUNT NOT = REC-2-AMOUNT
+           ADD 1 TO MATCH-CHANGES
+           DISPLAY "CHANGE: " REC-1-KEY
+           END-IF
+           PERFORM READ-RECORD
+           PERFORM READ-RECORD-2
+           END-EVALUATE
+           END-PERFORM
+           DISPLAY "MATCH RESULTS - ADDS: " MATCH-ADDS
+              " CHANGES: " MATCH-CHANGES
+              " DELETES: " MATCH-DELETES.
+
+      * Reads an individual record from the second (comparison) file.
+       READ-RECORD-2.
+           READ IN-REC-2
+           AT END MOVE 'Y' TO LASTREC-2
+           END-READ.
