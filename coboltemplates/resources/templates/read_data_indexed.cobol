@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    {{COBOL-NAME}}.
+       AUTHOR.        {{AUTHOR}}.
+      *
+      * Indexed (VSAM-style) variant of read_data.cobol - use this
+      * template instead when the job is a lookup or update against a
+      * keyed master file rather than a straight flat-file extract.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-REC-1 ASSIGN TO INDATA1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REC-1-KEY
+               FILE STATUS IS FILE-STATUS-1.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+      * The record-struct placeholder below supplies the FD and 01-level
+      * record description for IN-REC-1. Its first field must be
+      * REC-1-KEY (the master file's RECORD KEY) and it must also carry
+      * REC-1-AMOUNT for the running control total, the same convention
+      * used by the flat-file read_data.cobol template.
+       {{INPUT-RECORD-STRUCT}}
+
+       WORKING-STORAGE SECTION.
+
+       01  LASTREC             PIC X(1).
+       01  FILE-STATUS-1       PIC X(2).
+
+      * Counter must be big enough to display the value in the runtime output
+       01  NUM-RECS-READ       PIC 9(16) VALUE ZERO.
+       01  NUM-RECS-NOTFOUND   PIC 9(16) VALUE ZERO.
+       01  RUN-TOTAL-AMOUNT    PIC 9(15)V99 VALUE ZERO.
+
+      * Set REC-1-KEY convention size, SEARCH-KEY drives LOOKUP-RECORD.
+       01  SEARCH-KEY       PIC X(10).
+       01  RECORD-FOUND-SW     PIC X(1).
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+      * Default flow browses the whole master file in key sequence,
+      * the same "count every record" job read_data.cobol does. For a
+      * lookup/update job, move the wanted key to SEARCH-KEY and
+      * PERFORM LOOKUP-RECORD (and PERFORM UPDATE-RECORD after changing
+      * fields in the record) instead of PERFORM READ-NEXT-RECORD.
+       A000-START.
+           OPEN I-O IN-REC-1.
+           PERFORM READ-NEXT-RECORD.
+           DISPLAY "# records read: " NUM-RECS-READ
+           DISPLAY "run total amount: " RUN-TOTAL-AMOUNT
+           PERFORM CLOSE-STOP.
+           STOP RUN.
+
+      * Positions to the start of the master file and reads it through
+      * in key sequence.
+       READ-NEXT-RECORD.
+           MOVE LOW-VALUES TO REC-1-KEY
+           START IN-REC-1 KEY IS NOT LESS THAN REC-1-KEY
+           INVALID KEY MOVE 'Y' TO LASTREC
+           END-START
+           IF LASTREC NOT = 'Y'
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+           PERFORM READ-RECORD
+           END-PERFORM
+           END-IF.
+
+      * Closes the file and stops
+       CLOSE-STOP.
+           CLOSE IN-REC-1.
+
+      * Reads the next record in key sequence during a full browse.
+       READ-RECORD.
+           READ IN-REC-1 NEXT RECORD
+           AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+           ADD 1 TO NUM-RECS-READ
+           ADD REC-1-AMOUNT TO RUN-TOTAL-AMOUNT
+           END-IF.
+
+      * Random-access lookup by SEARCH-KEY, for master-file
+      * lookup/update jobs.
+       LOOKUP-RECORD.
+           MOVE SEARCH-KEY TO REC-1-KEY
+           READ IN-REC-1
+           INVALID KEY
+           MOVE 'N' TO RECORD-FOUND-SW
+           ADD 1 TO NUM-RECS-NOTFOUND
+           NOT INVALID KEY
+           MOVE 'Y' TO RECORD-FOUND-SW
+           ADD 1 TO NUM-RECS-READ
+           END-READ.
+
+      * Rewrites the current record after LOOKUP-RECORD and an update
+      * to one or more of its fields.
+       UPDATE-RECORD.
+           REWRITE REC-1
+           INVALID KEY
+           DISPLAY "REWRITE FAILED FOR KEY: " REC-1-KEY
+           END-REWRITE.
